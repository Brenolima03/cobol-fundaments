@@ -1,12 +1,514 @@
-      *cobc -x -j -frelax-syntax WELCOME.COB 
+      *cobc -x -j -frelax-syntax -I copybooks WELCOME.COB
+      *    jobs/DLYEXT.COB jobs/LEDPOST.COB jobs/BACKUP.COB
+      *export OPERMAST=data/OPERMAST.DAT SECURITY=data/SECURITY.DAT
+      *    SODLOG=data/SODLOG.DAT DAYSTAT=data/DAYSTAT.DAT
+      *    MOTD=data/MOTD.DAT SHIFTSCH=data/SHIFTSCH.DAT
+      *    SITEMAST=data/SITEMAST.DAT SODRPT=data/SODRPT.DAT
+      *    WELCOME_RUN_MODE=BTCH WELCOME_SITE_CODE=HQ
+      *
+      *  NOTE ON PARM: THE OPERATOR ID IS READ VIA
+      *  ACCEPT...FROM COMMAND-LINE (OPERATOR-SIGN-ON), A GNUCOBOL/
+      *  UNIX EXTENSION THAT MAPS ARGV INTO WORKING-STORAGE. REAL IBM
+      *  COBOL RECEIVES A JCL PARM= VALUE THROUGH A LINKAGE SECTION
+      *  PARAMETER ON PROCEDURE DIVISION USING, BUT THIS SANDBOX'S
+      *  cobc REFUSES TO LINK AN EXECUTABLE MAIN PROGRAM THAT
+      *  DECLARES A USING CLAUSE ("executable program requested but
+      *  PROCEDURE/ENTRY has USING clause") -- THERE IS NO SUPERVISOR
+      *  HERE TO SUPPLY IT. ACCEPT...FROM COMMAND-LINE IS THEREFORE A
+      *  DELIBERATE GNUCOBOL-ONLY SIMULATION OF THE PARM MECHANISM,
+      *  NOT A PORT OF IT; jcl/WELCOME.JCL'S PARM='&OPERID' DOCUMENTS
+      *  THE INTENDED IBM WIRING BUT ONLY REACHES THIS PROGRAM BECAUSE
+      *  THIS SANDBOX RUNS IT THROUGH GNUCOBOL, NOT A REAL SUPERVISOR.
+      *****************************************************
+      *  WELCOME - START-OF-DAY DISPATCHER
+      *
+      *  FIRST PROGRAM IN THE OVERNIGHT BATCH CYCLE.
+      *  SIGNS ON THE OPERATOR RUNNING THE DAILY CYCLE AND
+      *  GREETS THEM BY NAME.
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WELCOME.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ASSIGN-TO LITERALS BELOW ARE DD NAMES, MATCHED TO THE
+      *    DD STATEMENTS IN JCL/WELCOME.JCL. RUNNING OUTSIDE JCL
+      *    (E.G. AT A LINUX TERMINAL) REQUIRES AN ENVIRONMENT
+      *    VARIABLE OF THE SAME NAME POINTING AT THE DATASET/FILE
+      *    TO OPEN, AS SHOWN IN THE BUILD COMMENT ABOVE.
+           SELECT OPERATOR-MASTER-FILE ASSIGN TO "OPERMAST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OPERMAST-STATUS.
+
+           SELECT SECURITY-FILE ASSIGN TO "SECURITY"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SECURITY-STATUS.
+
+           SELECT START-OF-DAY-LOG-FILE ASSIGN TO "SODLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SODLOG-STATUS.
+
+           SELECT DAY-STATUS-FILE ASSIGN TO "DAYSTAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-DAYSTAT-STATUS.
+
+           SELECT MOTD-FILE ASSIGN TO "MOTD"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-MOTD-STATUS.
+
+           SELECT SHIFT-SCHEDULE-FILE ASSIGN TO "SHIFTSCH"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SHIFT-STATUS.
+
+           SELECT SITE-MASTER-FILE ASSIGN TO "SITEMAST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SITE-STATUS.
+
+           SELECT SUMMARY-REPORT-FILE ASSIGN TO "SODRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SODRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERATOR-MASTER-FILE.
+           COPY OPERREC.
+
+       FD  SECURITY-FILE.
+           COPY SECREC.
+
+       FD  START-OF-DAY-LOG-FILE.
+           COPY SODLOGREC.
+
+       FD  DAY-STATUS-FILE.
+           COPY DAYSTATREC.
+
+       FD  MOTD-FILE.
+           COPY MOTDREC.
+
+       FD  SHIFT-SCHEDULE-FILE.
+           COPY SHIFTREC.
+
+       FD  SITE-MASTER-FILE.
+           COPY SITEREC.
+
+       FD  SUMMARY-REPORT-FILE.
+           COPY SODRPTREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-OPERMAST-STATUS            PIC XX.
+       01  WS-SECURITY-STATUS            PIC XX.
+       01  WS-SODLOG-STATUS              PIC XX.
+       01  WS-DAYSTAT-STATUS             PIC XX.
+       01  WS-MOTD-STATUS                PIC XX.
+       01  WS-SHIFT-STATUS               PIC XX.
+       01  WS-SITE-STATUS                PIC XX.
+       01  WS-SODRPT-STATUS              PIC XX.
+
+       01  WS-CURRENT-DATE-TIME          PIC X(21).
+       01  WS-TODAY-DATE                 PIC X(8).
+       01  WS-CURRENT-TIME               PIC X(6).
+       01  WS-CURRENT-HOUR               PIC 99.
+
+       01  WS-RUN-SEQUENCE               PIC 9(5) VALUE ZERO.
+
+       01  WS-MOTD-TEXT                  PIC X(60) VALUE SPACES.
+       01  WS-MOTD-BEST-DATE             PIC X(8) VALUE LOW-VALUES.
+
+       01  WS-SHIFT-CODE                 PIC X(1).
+       01  WS-SHIFT-NAME                 PIC X(10) VALUE SPACES.
+       01  WS-SHIFT-LEAD                 PIC X(30) VALUE SPACES.
+
+       01  WS-SITE-CODE                  PIC X(3) VALUE SPACES.
+       01  WS-SITE-NAME                  PIC X(20) VALUE SPACES.
+       01  WS-SITE-BATCH-WINDOW          PIC X(11) VALUE SPACES.
+
+       01  WS-MENU-CHOICE                PIC 9(1) VALUE ZERO.
+
+       01  WS-START-TIME                 PIC X(6).
+       01  WS-END-TIME                   PIC X(6).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X VALUE "N".
+               88  END-OF-FILE           VALUE "Y".
+           05  WS-FOUND-SW               PIC X VALUE "N".
+               88  RECORD-FOUND          VALUE "Y".
+           05  WS-SIGN-ON-SW             PIC X VALUE "N".
+               88  SIGN-ON-OK            VALUE "Y".
+           05  WS-DAY-STARTED-SW         PIC X VALUE "N".
+               88  DAY-ALREADY-STARTED   VALUE "Y".
+           05  WS-RUN-MODE               PIC X(4) VALUE "INTR".
+               88  RUN-MODE-BATCH        VALUE "BTCH".
+               88  RUN-MODE-INTERACTIVE  VALUE "INTR".
+
+       01  WS-OPERATOR-ID                PIC X(8).
+       01  WS-OPERATOR-NAME              PIC X(30) VALUE SPACES.
+       01  WS-PASSWORD-INPUT             PIC X(8).
+       01  WS-COMMAND-LINE-PARM          PIC X(40).
+
        PROCEDURE DIVISION.
-       PERFORM CLEAR-SCREEN.
-       DISPLAY "WELCOME, BRENO!".
-       PERFORM 3 TIMES
-           DISPLAY "WELCOME TO MODERN COBOL!"
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-RUN
+           PERFORM OPERATOR-SIGN-ON
+           IF NOT SIGN-ON-OK
+               PERFORM ABORT-NOT-AUTHORIZED
+           END-IF
+           PERFORM CHECK-DAY-STATUS
+           IF DAY-ALREADY-STARTED
+               PERFORM ABORT-ALREADY-STARTED
+           END-IF
+           PERFORM CLEAR-SCREEN
+           PERFORM WRITE-START-OF-DAY-LOG
+           PERFORM SET-DAY-STATUS-STARTED
+           PERFORM DISPLAY-GREETING
+           PERFORM DISPLAY-SITE-INFO
+           PERFORM DISPLAY-SHIFT-INFO
+           PERFORM DISPLAY-MOTD
+           PERFORM DISPATCHER-MENU
+           PERFORM WRITE-END-OF-RUN-REPORT
+           GOBACK.
+
+       INITIALIZE-RUN.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-TODAY-DATE
+           MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-CURRENT-TIME
+           MOVE WS-CURRENT-DATE-TIME(9:2) TO WS-CURRENT-HOUR
+           MOVE WS-CURRENT-TIME TO WS-START-TIME
+
+           MOVE SPACES TO WS-RUN-MODE
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "WELCOME_RUN_MODE"
+           IF RUN-MODE-BATCH
+               CONTINUE
+           ELSE
+               SET RUN-MODE-INTERACTIVE TO TRUE
+           END-IF.
+
+       OPERATOR-SIGN-ON.
+      *    ACCEPT...FROM COMMAND-LINE SIMULATES JCL'S PARM= UNDER
+      *    GNUCOBOL ONLY -- SEE THE NOTE ON PARM IN THE FILE HEADER.
+           MOVE SPACES TO WS-COMMAND-LINE-PARM
+           ACCEPT WS-COMMAND-LINE-PARM FROM COMMAND-LINE
+           IF WS-COMMAND-LINE-PARM NOT = SPACES
+               MOVE WS-COMMAND-LINE-PARM(1:8) TO WS-OPERATOR-ID
+           ELSE
+               DISPLAY "ENTER OPERATOR ID: " WITH NO ADVANCING
+               ACCEPT WS-OPERATOR-ID FROM CONSOLE
+           END-IF
+
+           IF RUN-MODE-INTERACTIVE
+               DISPLAY "ENTER PASSWORD: " WITH NO ADVANCING
+               ACCEPT WS-PASSWORD-INPUT FROM CONSOLE
+           ELSE
+               MOVE SPACES TO WS-PASSWORD-INPUT
+           END-IF
+
+           PERFORM VALIDATE-PASSWORD
+           IF SIGN-ON-OK
+               PERFORM LOOKUP-OPERATOR-NAME
+           END-IF.
+
+       VALIDATE-PASSWORD.
+      *    BATCH RUNS ARE SUBMITTED UNDER AN ALREADY-AUTHENTICATED
+      *    SCHEDULER/RACF IDENTITY, SO THERE IS NO CONSOLE TO TYPE A
+      *    PASSWORD AT (AND A PASSWORD PLACED IN PARM/JCL WOULD SIT
+      *    IN THE CLEAR ON THE SPOOL). BATCH MODE INSTEAD ONLY CHECKS
+      *    THAT THE OPERATOR ID IS A RECOGNIZED ONE; INTERACTIVE MODE
+      *    STILL REQUIRES THE ID/PASSWORD PAIR TO MATCH.
+           MOVE "N" TO WS-SIGN-ON-SW
+           MOVE "N" TO WS-EOF-SW
+           MOVE "N" TO WS-FOUND-SW
+           OPEN INPUT SECURITY-FILE
+           IF WS-SECURITY-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE OR RECORD-FOUND
+                   READ SECURITY-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF SEC-OPER-ID = WS-OPERATOR-ID
+                               AND (RUN-MODE-BATCH
+                                   OR SEC-PASSWORD = WS-PASSWORD-INPUT)
+                               SET RECORD-FOUND TO TRUE
+                               SET SIGN-ON-OK TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SECURITY-FILE
+           END-IF.
+
+       LOOKUP-OPERATOR-NAME.
+           MOVE "N" TO WS-EOF-SW
+           MOVE "N" TO WS-FOUND-SW
+           MOVE WS-OPERATOR-ID TO WS-OPERATOR-NAME
+           OPEN INPUT OPERATOR-MASTER-FILE
+           IF WS-OPERMAST-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE OR RECORD-FOUND
+                   READ OPERATOR-MASTER-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF OPER-ID = WS-OPERATOR-ID
+                               SET RECORD-FOUND TO TRUE
+                               MOVE OPER-NAME TO WS-OPERATOR-NAME
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPERATOR-MASTER-FILE
+           END-IF.
+
+       ABORT-NOT-AUTHORIZED.
+           DISPLAY "***** START-OF-DAY SIGN-ON REJECTED *****"
+           DISPLAY "OPERATOR " WS-OPERATOR-ID
+               " IS NOT AUTHORIZED TO START THE DAILY CYCLE."
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
+       CHECK-DAY-STATUS.
+           MOVE "N" TO WS-DAY-STARTED-SW
+           MOVE "N" TO WS-EOF-SW
+           MOVE "N" TO WS-FOUND-SW
+           OPEN INPUT DAY-STATUS-FILE
+           IF WS-DAYSTAT-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE OR RECORD-FOUND
+                   READ DAY-STATUS-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF DAYSTAT-DATE = WS-TODAY-DATE
+                               AND DAYSTAT-STARTED
+                               SET RECORD-FOUND TO TRUE
+                               SET DAY-ALREADY-STARTED TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DAY-STATUS-FILE
+           END-IF.
+
+       ABORT-ALREADY-STARTED.
+           DISPLAY "***** START-OF-DAY CYCLE ALREADY RUN *****"
+           DISPLAY "TODAY'S CYCLE (" WS-TODAY-DATE
+               ") WAS ALREADY STARTED. ABORTING TO AVOID A "
+               "DUPLICATE OVERNIGHT RUN."
+           MOVE 8 TO RETURN-CODE
+           GOBACK.
+
+       SET-DAY-STATUS-STARTED.
+           OPEN EXTEND DAY-STATUS-FILE
+           IF WS-DAYSTAT-STATUS = "35"
+               OPEN OUTPUT DAY-STATUS-FILE
+           END-IF
+           MOVE WS-TODAY-DATE TO DAYSTAT-DATE
+           MOVE "Y" TO DAYSTAT-FLAG
+           WRITE DAY-STATUS-RECORD
+           CLOSE DAY-STATUS-FILE.
+
+       WRITE-START-OF-DAY-LOG.
+           PERFORM COUNT-PRIOR-LOG-RECORDS
+           ADD 1 TO WS-RUN-SEQUENCE
+           OPEN EXTEND START-OF-DAY-LOG-FILE
+           IF WS-SODLOG-STATUS = "35"
+               OPEN OUTPUT START-OF-DAY-LOG-FILE
+           END-IF
+           MOVE WS-TODAY-DATE TO LOG-RUN-DATE
+           MOVE WS-CURRENT-TIME TO LOG-RUN-TIME
+           MOVE WS-OPERATOR-ID TO LOG-OPERATOR-ID
+           MOVE WS-RUN-SEQUENCE TO LOG-RUN-SEQ
+           WRITE SOD-LOG-RECORD
+           CLOSE START-OF-DAY-LOG-FILE.
+
+       COUNT-PRIOR-LOG-RECORDS.
+           MOVE ZERO TO WS-RUN-SEQUENCE
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT START-OF-DAY-LOG-FILE
+           IF WS-SODLOG-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE
+                   READ START-OF-DAY-LOG-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RUN-SEQUENCE
+                   END-READ
+               END-PERFORM
+               CLOSE START-OF-DAY-LOG-FILE
+           END-IF.
+
+       DISPLAY-GREETING.
+           DISPLAY "WELCOME, " FUNCTION TRIM(WS-OPERATOR-NAME) "!".
+
+       DISPLAY-SITE-INFO.
+           PERFORM DETERMINE-SITE-CODE
+           PERFORM LOOKUP-SITE-INFO
+           DISPLAY "SITE: " FUNCTION TRIM(WS-SITE-NAME)
+               "  BATCH WINDOW: " WS-SITE-BATCH-WINDOW.
+
+       DETERMINE-SITE-CODE.
+           MOVE SPACES TO WS-SITE-CODE
+           ACCEPT WS-SITE-CODE FROM ENVIRONMENT "WELCOME_SITE_CODE"
+           IF WS-SITE-CODE = SPACES
+               IF RUN-MODE-INTERACTIVE
+                   DISPLAY "ENTER SITE CODE: " WITH NO ADVANCING
+                   ACCEPT WS-SITE-CODE FROM CONSOLE
+               ELSE
+                   MOVE "HQ" TO WS-SITE-CODE
+               END-IF
+           END-IF.
+
+       LOOKUP-SITE-INFO.
+           MOVE "N" TO WS-EOF-SW
+           MOVE "N" TO WS-FOUND-SW
+           MOVE "UNKNOWN SITE" TO WS-SITE-NAME
+           MOVE "UNASSIGNED" TO WS-SITE-BATCH-WINDOW
+           OPEN INPUT SITE-MASTER-FILE
+           IF WS-SITE-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE OR RECORD-FOUND
+                   READ SITE-MASTER-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF SITE-CODE = WS-SITE-CODE
+                               SET RECORD-FOUND TO TRUE
+                               MOVE SITE-NAME TO WS-SITE-NAME
+                               MOVE SITE-BATCH-WINDOW
+                                   TO WS-SITE-BATCH-WINDOW
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SITE-MASTER-FILE
+           END-IF.
+
+       DISPLAY-SHIFT-INFO.
+           PERFORM DETERMINE-SHIFT-CODE
+           PERFORM LOOKUP-SHIFT-SCHEDULE
+           DISPLAY "STARTING SHIFT: " WS-SHIFT-NAME
+               "  LEAD OPERATOR: " FUNCTION TRIM(WS-SHIFT-LEAD).
+
+       DETERMINE-SHIFT-CODE.
+           EVALUATE TRUE
+               WHEN WS-CURRENT-HOUR >= 6 AND WS-CURRENT-HOUR < 14
+                   MOVE "D" TO WS-SHIFT-CODE
+               WHEN WS-CURRENT-HOUR >= 14 AND WS-CURRENT-HOUR < 22
+                   MOVE "S" TO WS-SHIFT-CODE
+               WHEN OTHER
+                   MOVE "N" TO WS-SHIFT-CODE
+           END-EVALUATE.
+
+       LOOKUP-SHIFT-SCHEDULE.
+           MOVE "N" TO WS-EOF-SW
+           MOVE "N" TO WS-FOUND-SW
+           MOVE "UNKNOWN" TO WS-SHIFT-NAME
+           MOVE "UNASSIGNED" TO WS-SHIFT-LEAD
+           OPEN INPUT SHIFT-SCHEDULE-FILE
+           IF WS-SHIFT-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE OR RECORD-FOUND
+                   READ SHIFT-SCHEDULE-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF SHIFT-CODE = WS-SHIFT-CODE
+                               SET RECORD-FOUND TO TRUE
+                               MOVE SHIFT-NAME TO WS-SHIFT-NAME
+                               MOVE SHIFT-LEAD-OPERATOR TO WS-SHIFT-LEAD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SHIFT-SCHEDULE-FILE
+           END-IF.
+
+       DISPLAY-MOTD.
+           PERFORM LOOKUP-MOTD
+           PERFORM 3 TIMES
+               DISPLAY FUNCTION TRIM(WS-MOTD-TEXT)
            END-PERFORM.
-       GOBACK.
+
+       LOOKUP-MOTD.
+           MOVE "N" TO WS-EOF-SW
+           MOVE LOW-VALUES TO WS-MOTD-BEST-DATE
+           MOVE "WELCOME TO MODERN COBOL!" TO WS-MOTD-TEXT
+           OPEN INPUT MOTD-FILE
+           IF WS-MOTD-STATUS = "00"
+               PERFORM UNTIL END-OF-FILE
+                   READ MOTD-FILE
+                       AT END
+                           SET END-OF-FILE TO TRUE
+                       NOT AT END
+                           IF MOTD-EFF-DATE <= WS-TODAY-DATE
+                               AND MOTD-EFF-DATE >= WS-MOTD-BEST-DATE
+                               MOVE MOTD-EFF-DATE TO WS-MOTD-BEST-DATE
+                               MOVE MOTD-TEXT TO WS-MOTD-TEXT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MOTD-FILE
+           END-IF.
+
+       DISPATCHER-MENU.
+      *    IN BATCH MODE THE REST OF THE DAILY STREAM IS ALREADY
+      *    SCHEDULED AS ITS OWN STEPS IN JCL/WELCOME.JCL, SO THE
+      *    INTERACTIVE MENU IS SKIPPED RATHER THAN LEFT WAITING ON
+      *    A CONSOLE THAT AN UNATTENDED OVERNIGHT RUN WILL NEVER GET
+      *    AN ANSWER FROM.
+           MOVE ZERO TO WS-MENU-CHOICE
+           IF RUN-MODE-BATCH
+               DISPLAY "BATCH MODE - DISPATCHER MENU SKIPPED; "
+                   "DAILY STREAM STEPS RUN FROM JCL."
+           ELSE
+               DISPLAY " "
+               DISPLAY "===== DAILY BATCH STREAM - SELECT A JOB ====="
+               DISPLAY "  1. DAILY EXTRACT       (DLYEXT)"
+               DISPLAY "  2. LEDGER POSTING      (LEDPOST)"
+               DISPLAY "  3. NIGHTLY BACKUP      (BACKUP)"
+               DISPLAY "  0. EXIT - NO JOB SELECTED"
+               DISPLAY "ENTER SELECTION: " WITH NO ADVANCING
+               ACCEPT WS-MENU-CHOICE FROM CONSOLE
+           END-IF
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   CALL "DLYEXT" USING WS-OPERATOR-ID
+               WHEN 2
+                   CALL "LEDPOST" USING WS-OPERATOR-ID
+               WHEN 3
+                   CALL "BACKUP" USING WS-OPERATOR-ID
+               WHEN 0
+                   IF RUN-MODE-INTERACTIVE
+                       DISPLAY "NO JOB SELECTED - RETURNING TO OPERATOR"
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION - NO JOB SUBMITTED."
+           END-EVALUATE.
+
        CLEAR-SCREEN.
-           PERFORM 30 TIMES
-               DISPLAY "."
-           END-PERFORM.
+           IF RUN-MODE-INTERACTIVE
+               PERFORM 30 TIMES
+                   DISPLAY "."
+               END-PERFORM
+           ELSE
+               DISPLAY "==== START-OF-DAY BATCH RUN - SYSOUT CLEAR ===="
+           END-IF.
+
+       WRITE-END-OF-RUN-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-END-TIME
+           OPEN EXTEND SUMMARY-REPORT-FILE
+           IF WS-SODRPT-STATUS = "35"
+               OPEN OUTPUT SUMMARY-REPORT-FILE
+           END-IF
+           MOVE SPACES TO SOD-RPT-RECORD
+           MOVE WS-OPERATOR-ID TO RPT-OPERATOR-ID
+           MOVE WS-OPERATOR-NAME TO RPT-OPERATOR-NAME
+           MOVE WS-START-TIME TO RPT-START-TIME
+           MOVE WS-END-TIME TO RPT-END-TIME
+           MOVE WS-SHIFT-NAME TO RPT-SHIFT-NAME
+           MOVE WS-SHIFT-LEAD TO RPT-SHIFT-LEAD
+           MOVE WS-MOTD-TEXT TO RPT-MESSAGE-SHOWN
+           WRITE SOD-RPT-RECORD
+           CLOSE SUMMARY-REPORT-FILE
+           DISPLAY " "
+           DISPLAY "===== END-OF-RUN SUMMARY ====="
+           DISPLAY "OPERATOR......: " WS-OPERATOR-ID " "
+               FUNCTION TRIM(WS-OPERATOR-NAME)
+           DISPLAY "START TIME....: " WS-START-TIME
+           DISPLAY "END TIME......: " WS-END-TIME
+           DISPLAY "SHIFT.........: " WS-SHIFT-NAME
+               "  LEAD: " FUNCTION TRIM(WS-SHIFT-LEAD)
+           DISPLAY "MESSAGE SHOWN.: " FUNCTION TRIM(WS-MOTD-TEXT).
