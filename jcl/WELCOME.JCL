@@ -0,0 +1,64 @@
+//WELCOME  JOB (ACCTNO),'START OF DAY',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP020,NOTIFY=&SYSUID
+//*********************************************************
+//*  WELCOME - START-OF-DAY BATCH STREAM ENTRY POINT
+//*  RUNS THE WELCOME DISPATCHER FIRST IN THE OVERNIGHT
+//*  CYCLE. RESTARTABLE AT STEP020 IF THE JOB ABENDS OR IS
+//*  CANCELLED PARTWAY THROUGH. EACH STEP CHECKS THE
+//*  CONDITION CODE FROM WELCOME'S GOBACK BEFORE RUNNING.
+//*
+//*  RETURN-CODE FROM WELCOME:
+//*     0  = START-OF-DAY COMPLETED NORMALLY
+//*     8  = TODAY'S CYCLE WAS ALREADY STARTED (DUPLICATE RUN)
+//*    16  = OPERATOR SIGN-ON REJECTED (NOT AUTHORIZED)
+//*********************************************************
+//STEP010  EXEC PGM=IEFBR14
+//SYSPRINT DD   SYSOUT=*
+//*
+//*  OPERID DEFAULTS BELOW FOR A STRAIGHT SUBMIT; OVERRIDE AT
+//*  SUBMISSION TIME (SET OPERID=xxxxxxxx ON THE SUBMITTED JOB, OR
+//*  VIA THE SCHEDULER'S SYMBOLIC OVERRIDE) FOR A DIFFERENT OPERATOR.
+//*  NOTE: ON A REAL SUPERVISOR, PARM= REACHES THE PROGRAM VIA A
+//*  LINKAGE SECTION PARAMETER ON PROCEDURE DIVISION USING. WELCOME
+//*  INSTEAD READS IT WITH ACCEPT...FROM COMMAND-LINE, A GNUCOBOL-
+//*  ONLY SIMULATION OF THIS MECHANISM (SEE THE NOTE ON PARM AT THE
+//*  TOP OF WELCOME.COB) -- THIS LINE DOCUMENTS THE INTENDED IBM
+//*  WIRING EVEN THOUGH IT ONLY REACHES THE PROGRAM UNDER GNUCOBOL.
+//         SET OPERID=BRENO
+//STEP020  EXEC PGM=WELCOME,PARM='&OPERID',
+//             COND=(0,NE,STEP010)
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//*  STDENV SUPPLIES THE RUNTIME ENVIRONMENT VARIABLES WELCOME.COB
+//*  READS WITH ACCEPT...FROM ENVIRONMENT. WITHOUT THIS DD THE
+//*  PROGRAM DEFAULTS TO INTERACTIVE MODE AND WOULD WAIT ON A
+//*  CONSOLE THIS UNATTENDED STEP DOESN'T HAVE.
+//STDENV   DD   *
+WELCOME_RUN_MODE=BTCH
+WELCOME_SITE_CODE=HQ
+/*
+//OPERMAST DD   DISP=SHR,DSN=PROD.SOD.OPERMAST
+//SECURITY DD   DISP=SHR,DSN=PROD.SOD.SECURITY
+//SODLOG   DD   DISP=MOD,DSN=PROD.SOD.SODLOG
+//DAYSTAT  DD   DISP=MOD,DSN=PROD.SOD.DAYSTAT
+//MOTD     DD   DISP=SHR,DSN=PROD.SOD.MOTD
+//SHIFTSCH DD   DISP=SHR,DSN=PROD.SOD.SHIFTSCH
+//SITEMAST DD   DISP=SHR,DSN=PROD.SOD.SITEMAST
+//SODRPT   DD   DISP=MOD,DSN=PROD.SOD.SODRPT
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+/*
+//*
+//STEP030  EXEC PGM=DLYEXT,
+//             COND=(0,NE,STEP020)
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=LEDPOST,
+//             COND=(0,NE,STEP020)
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=BACKUP,
+//             COND=(0,NE,STEP020)
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//SYSOUT   DD   SYSOUT=*
