@@ -0,0 +1,31 @@
+      *THIS PROGRAM TAKES A LINKAGE SECTION PARAMETER AND CANNOT BE
+      *BUILT STANDALONE WITH "cobc -x"; EITHER COMPILE IT AS A
+      *CALLABLE MODULE ALONGSIDE WELCOME -
+      *  cobc -x -frelax-syntax -I copybooks WELCOME.COB DLYEXT.COB
+      *    LEDPOST.COB BACKUP.COB
+      *OR BUILD IT AS A DYNAMICALLY-LOADABLE .so FOR WELCOME'S CALL
+      *TO RESOLVE AT RUN TIME VIA COB_LIBRARY_PATH -
+      *  cobc -m -frelax-syntax -I copybooks BACKUP.COB
+      *****************************************************
+      *  BACKUP - NIGHTLY BACKUP JOB
+      *  PLACEHOLDER FOR THE NIGHTLY BACKUP STEP OF THE
+      *  BATCH STREAM, CALLED FROM THE WELCOME DISPATCHER
+      *  MENU.
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BACKUP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPERATOR-ID            PIC X(8).
+
+       LINKAGE SECTION.
+       01  LK-OPERATOR-ID            PIC X(8).
+
+       PROCEDURE DIVISION USING LK-OPERATOR-ID.
+       MAIN-LOGIC.
+           MOVE LK-OPERATOR-ID TO WS-OPERATOR-ID
+           DISPLAY "BACKUP: NIGHTLY BACKUP STARTED BY "
+               WS-OPERATOR-ID
+           DISPLAY "BACKUP: NIGHTLY BACKUP COMPLETE"
+           GOBACK.
