@@ -0,0 +1,31 @@
+      *THIS PROGRAM TAKES A LINKAGE SECTION PARAMETER AND CANNOT BE
+      *BUILT STANDALONE WITH "cobc -x"; EITHER COMPILE IT AS A
+      *CALLABLE MODULE ALONGSIDE WELCOME -
+      *  cobc -x -frelax-syntax -I copybooks WELCOME.COB DLYEXT.COB
+      *    LEDPOST.COB BACKUP.COB
+      *OR BUILD IT AS A DYNAMICALLY-LOADABLE .so FOR WELCOME'S CALL
+      *TO RESOLVE AT RUN TIME VIA COB_LIBRARY_PATH -
+      *  cobc -m -frelax-syntax -I copybooks DLYEXT.COB
+      *****************************************************
+      *  DLYEXT - DAILY EXTRACT JOB
+      *  PLACEHOLDER FOR THE DAILY EXTRACT STEP OF THE
+      *  BATCH STREAM, CALLED FROM THE WELCOME DISPATCHER
+      *  MENU.
+      *****************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DLYEXT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPERATOR-ID            PIC X(8).
+
+       LINKAGE SECTION.
+       01  LK-OPERATOR-ID            PIC X(8).
+
+       PROCEDURE DIVISION USING LK-OPERATOR-ID.
+       MAIN-LOGIC.
+           MOVE LK-OPERATOR-ID TO WS-OPERATOR-ID
+           DISPLAY "DLYEXT: DAILY EXTRACT STARTED BY "
+               WS-OPERATOR-ID
+           DISPLAY "DLYEXT: DAILY EXTRACT COMPLETE"
+           GOBACK.
