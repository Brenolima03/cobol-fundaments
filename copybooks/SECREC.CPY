@@ -0,0 +1,8 @@
+      *****************************************************
+      *  SECURITY RECORD LAYOUT
+      *  OPERATOR ID / PASSWORD PAIR USED TO AUTHORIZE
+      *  START-OF-DAY SIGN-ON.
+      *****************************************************
+       01  SECURITY-RECORD.
+           05  SEC-OPER-ID               PIC X(8).
+           05  SEC-PASSWORD              PIC X(8).
