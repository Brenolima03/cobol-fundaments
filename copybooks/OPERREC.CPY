@@ -0,0 +1,9 @@
+      *****************************************************
+      *  OPERATOR-MASTER RECORD LAYOUT
+      *  ONE RECORD PER OPERATOR AUTHORIZED TO RUN THE
+      *  START-OF-DAY CYCLE.
+      *****************************************************
+       01  OPERATOR-MASTER-RECORD.
+           05  OPER-ID                   PIC X(8).
+           05  OPER-NAME                 PIC X(30).
+           05  OPER-ROLE                 PIC X(10).
