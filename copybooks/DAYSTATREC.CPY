@@ -0,0 +1,10 @@
+      *****************************************************
+      *  DAY-STATUS RECORD LAYOUT
+      *  ONE RECORD PER CALENDAR DAY THE START-OF-DAY
+      *  CYCLE HAS BEEN STARTED. USED TO BLOCK A SECOND
+      *  RUN OF THE SAME DAY'S CYCLE.
+      *****************************************************
+       01  DAY-STATUS-RECORD.
+           05  DAYSTAT-DATE              PIC X(8).
+           05  DAYSTAT-FLAG              PIC X(1).
+               88  DAYSTAT-STARTED       VALUE "Y".
