@@ -0,0 +1,11 @@
+      *****************************************************
+      *  SHIFT-SCHEDULE RECORD LAYOUT
+      *  ONE RECORD PER SHIFT (DAY / SWING / NIGHT) WITH
+      *  ITS WINDOW AND DESIGNATED LEAD OPERATOR.
+      *****************************************************
+       01  SHIFT-SCHEDULE-RECORD.
+           05  SHIFT-CODE                PIC X(1).
+           05  SHIFT-NAME                PIC X(10).
+           05  SHIFT-START-TIME          PIC X(4).
+           05  SHIFT-END-TIME            PIC X(4).
+           05  SHIFT-LEAD-OPERATOR       PIC X(30).
