@@ -0,0 +1,10 @@
+      *****************************************************
+      *  START-OF-DAY-LOG RECORD LAYOUT
+      *  ONE RECORD WRITTEN EACH TIME THE START-OF-DAY
+      *  CYCLE IS KICKED OFF, FOR AUDIT SIGN-OFF.
+      *****************************************************
+       01  SOD-LOG-RECORD.
+           05  LOG-RUN-DATE              PIC X(8).
+           05  LOG-RUN-TIME              PIC X(6).
+           05  LOG-OPERATOR-ID           PIC X(8).
+           05  LOG-RUN-SEQ               PIC 9(5).
