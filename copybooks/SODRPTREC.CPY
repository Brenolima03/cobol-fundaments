@@ -0,0 +1,19 @@
+      *****************************************************
+      *  START-OF-DAY END-OF-RUN SUMMARY REPORT LINE
+      *  ONE LINE PER RUN, ATTACHED TO THE DAILY SIGN-OFF
+      *  SHEET.
+      *****************************************************
+       01  SOD-RPT-RECORD.
+           05  RPT-OPERATOR-ID           PIC X(8).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  RPT-OPERATOR-NAME         PIC X(30).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  RPT-START-TIME            PIC X(6).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  RPT-END-TIME              PIC X(6).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  RPT-SHIFT-NAME            PIC X(10).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  RPT-SHIFT-LEAD            PIC X(30).
+           05  FILLER                    PIC X(2)  VALUE SPACES.
+           05  RPT-MESSAGE-SHOWN         PIC X(60).
