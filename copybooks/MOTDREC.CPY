@@ -0,0 +1,8 @@
+      *****************************************************
+      *  MESSAGE-OF-THE-DAY RECORD LAYOUT
+      *  EFFECTIVE-DATED SO AN OPERATOR CAN QUEUE UP NEXT
+      *  WEEK'S ANNOUNCEMENT WITHOUT A RECOMPILE.
+      *****************************************************
+       01  MOTD-RECORD.
+           05  MOTD-EFF-DATE             PIC X(8).
+           05  MOTD-TEXT                 PIC X(60).
