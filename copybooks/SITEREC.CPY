@@ -0,0 +1,9 @@
+      *****************************************************
+      *  SITE-MASTER RECORD LAYOUT
+      *  ONE RECORD PER SITE THIS START-OF-DAY PROGRAM CAN
+      *  BE RUN AT, WITH THE SITE'S NAME AND BATCH WINDOW.
+      *****************************************************
+       01  SITE-MASTER-RECORD.
+           05  SITE-CODE                 PIC X(3).
+           05  SITE-NAME                 PIC X(20).
+           05  SITE-BATCH-WINDOW         PIC X(11).
